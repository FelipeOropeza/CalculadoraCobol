@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCOPS.
+
+      * Historico de alteracoes
+      * ------------------------------------------------------------
+      * Modo de lote incluido para permitir o processamento de varias
+      * transacoes de um arquivo de entrada, sem intervencao do
+      * operador.
+      * Incluido log de auditoria (CALC-AUDIT-LOG) com uma linha por
+      * calculo efetuado, para conferencia de fechamento.
+      * num1/num2/resultado ampliados para PIC S9(7)V99, permitindo
+      * valores negativos e centavos, com tratamento de estouro.
+      * Incluida validacao da entrada digitada (valida-entrada), com
+      * nova solicitacao ao operador quando os dados nao conferem.
+      * Incluido checkpoint de restart para o modo de lote: a cada
+      * CALC-INTERVALO-CHECKPOINT transacoes a chave da ultima
+      * transacao processada e gravada em CALC-CHECKPOINT-FILE, e uma
+      * nova execucao retoma a partir dela.
+      * Incluido relatorio resumo de fim de sessao (CALC-SUMMARY-FILE)
+      * com contagem e total por operacao e total de operacoes
+      * invalidas.
+      * divisao passou a informar tambem o resto exato da divisao, e
+      * a divisao por zero agora rejeita somente aquele calculo (o
+      * mesmo tratamento foi estendido ao resto, por consistencia).
+      * Incluida a operacao "C" (conversao de moeda), que busca a taxa
+      * do dia em CALC-RATE-FILE em vez de o operador digitar o
+      * multiplicador de cabeca. Disponivel apenas no modo interativo,
+      * pois o arquivo de transacoes do lote nao carrega o par de
+      * moedas.
+      * Extraidos para esta subrotina: os paragrafos de calculo (soma,
+      * subtracao, multiplicacao, divisao, resto, potencia), agora
+      * chamaveis por CALL 'CALCOPS' USING num1, num2, operacao,
+      * resultado, resto-divisao, status-calculo, de modo que outros
+      * programas do lote possam reaproveitar a mesma logica sem
+      * digitar nada em um terminal. Quem o operador continua rodando
+      * e o programa Calculadora, que mantem o laco ACCEPT/DISPLAY e
+      * chama esta subrotina para o calculo em si. A conversao de
+      * moeda ("C") nao faz parte desta interface, pois exige o par
+      * de moedas, que nao cabe nesta lista de parametros - permanece
+      * em Calculadora.
+      * Incluido um ponto de entrada alternativo, ENTRY "Calculadora"
+      * USING num1, num2, operacao, resultado, para os programas de
+      * lote que so precisam do resultado e nao querem carregar o
+      * resto/status de divisao na lista de parametros. O calculo em
+      * si passou a gravar resto e status num campo de working-storage
+      * interno (nunca direto nos parametros de saida), e cada ponto
+      * de entrada decide o que fazer com eles: a entrada principal
+      * copia para resto-divisao/status-calculo, a entrada
+      * "Calculadora" apenas zera o resultado se o calculo foi
+      * rejeitado, ja que ela nao tem como sinalizar o motivo por
+      * falta de um parametro de status.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 CALC-QUOCIENTE-INTEIRO PIC S9(7) VALUE 0.
+       01 CALC-RESTO-INTERNO    PIC S9(7)V99 VALUE 0.
+       01 CALC-STATUS-INTERNO   PIC X(02)    VALUE 'OK'.
+           88 CALC-CALCULO-OK-INTERNO VALUE 'OK'.
+
+       LINKAGE SECTION.
+       01 num1            PIC S9(7)V99.
+       01 num2            PIC S9(7)V99.
+       01 operacao        PIC X.
+       01 resultado       PIC S9(7)V99.
+       01 resto-divisao   PIC S9(7)V99.
+       01 status-calculo  PIC X(02).
+           88 CALCULO-OK        VALUE 'OK'.
+           88 CALCULO-ESTOURO   VALUE 'OV'.
+           88 CALCULO-DIV-ZERO  VALUE 'ZD'.
+           88 CALCULO-INVALIDO  VALUE 'IV'.
+
+       PROCEDURE DIVISION USING num1, num2, operacao, resultado,
+               resto-divisao, status-calculo.
+
+           PERFORM calcula
+           MOVE CALC-STATUS-INTERNO TO status-calculo
+           MOVE CALC-RESTO-INTERNO  TO resto-divisao
+
+           GOBACK.
+
+       ENTRY "Calculadora" USING num1, num2, operacao, resultado.
+
+           PERFORM calcula
+           IF NOT CALC-CALCULO-OK-INTERNO
+               MOVE 0 TO resultado
+           END-IF
+
+           GOBACK.
+
+       calcula.
+           MOVE 'OK' TO CALC-STATUS-INTERNO
+           MOVE 0    TO CALC-RESTO-INTERNO
+
+           EVALUATE operacao
+               WHEN "+"
+                   PERFORM soma
+               WHEN "-"
+                   PERFORM subtracao
+               WHEN "*"
+                   PERFORM multiplicacao
+               WHEN "/"
+                   PERFORM divisao
+               WHEN "%"
+                   PERFORM resto
+               WHEN "^"
+                   PERFORM potencia
+               WHEN OTHER
+                   MOVE 'IV' TO CALC-STATUS-INTERNO
+           END-EVALUATE.
+           EXIT.
+
+       soma.
+           COMPUTE resultado = num1 + num2
+               ON SIZE ERROR
+                   MOVE 'OV' TO CALC-STATUS-INTERNO
+           END-COMPUTE.
+           EXIT.
+
+       subtracao.
+           COMPUTE resultado = num1 - num2
+               ON SIZE ERROR
+                   MOVE 'OV' TO CALC-STATUS-INTERNO
+           END-COMPUTE.
+           EXIT.
+
+       multiplicacao.
+           COMPUTE resultado = num1 * num2
+               ON SIZE ERROR
+                   MOVE 'OV' TO CALC-STATUS-INTERNO
+           END-COMPUTE.
+           EXIT.
+
+       divisao.
+           IF num2 = 0
+               MOVE 'ZD' TO CALC-STATUS-INTERNO
+           ELSE
+               COMPUTE resultado = num1 / num2
+                   ON SIZE ERROR
+                       MOVE 'OV' TO CALC-STATUS-INTERNO
+               END-COMPUTE
+               IF CALC-CALCULO-OK-INTERNO
+                   DIVIDE num1 BY num2 GIVING CALC-QUOCIENTE-INTEIRO
+                       REMAINDER CALC-RESTO-INTERNO
+               END-IF
+           END-IF.
+           EXIT.
+
+       resto.
+           IF num2 = 0
+               MOVE 'ZD' TO CALC-STATUS-INTERNO
+           ELSE
+               DIVIDE num1 BY num2 GIVING CALC-QUOCIENTE-INTEIRO
+                   REMAINDER resultado
+                   ON SIZE ERROR
+                       MOVE 'OV' TO CALC-STATUS-INTERNO
+               END-DIVIDE
+           END-IF.
+           EXIT.
+
+       potencia.
+           COMPUTE resultado = num1 ** num2
+               ON SIZE ERROR
+                   MOVE 'OV' TO CALC-STATUS-INTERNO
+           END-COMPUTE.
+           EXIT.
