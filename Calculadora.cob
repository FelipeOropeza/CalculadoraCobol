@@ -1,66 +1,640 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Calculadora.
 
+      * Historico de alteracoes
+      * ------------------------------------------------------------
+      * Modo de lote incluido para permitir o processamento de varias
+      * transacoes de um arquivo de entrada, sem intervencao do
+      * operador.
+      * Incluido log de auditoria (CALC-AUDIT-LOG) com uma linha por
+      * calculo efetuado, para conferencia de fechamento.
+      * num1/num2/resultado ampliados para PIC S9(7)V99, permitindo
+      * valores negativos e centavos, com tratamento de estouro.
+      * Incluida validacao da entrada digitada (valida-entrada), com
+      * nova solicitacao ao operador quando os dados nao conferem.
+      * Incluido checkpoint de restart para o modo de lote: a cada
+      * CALC-INTERVALO-CHECKPOINT transacoes a chave da ultima
+      * transacao processada e gravada em CALC-CHECKPOINT-FILE, e uma
+      * nova execucao retoma a partir dela.
+      * Incluido relatorio resumo de fim de sessao (CALC-SUMMARY-FILE)
+      * com contagem e total por operacao e total de operacoes
+      * invalidas.
+      * divisao passou a informar tambem o resto exato da divisao, e
+      * a divisao por zero agora rejeita somente aquele calculo (o
+      * mesmo tratamento foi estendido ao resto, por consistencia).
+      * Incluida a operacao "C" (conversao de moeda), que busca a taxa
+      * do dia em CALC-RATE-FILE em vez de o operador digitar o
+      * multiplicador de cabeca. Disponivel apenas no modo interativo,
+      * pois o arquivo de transacoes do lote nao carrega o par de
+      * moedas.
+      * Os paragrafos de calculo (soma, subtracao, multiplicacao,
+      * divisao, resto, potencia) foram extraidos para o subprograma
+      * CALCOPS, chamado daqui por CALL 'CALCOPS' USING num1, num2,
+      * operacao, resultado, resto-divisao, status-calculo, de modo
+      * que outros programas do lote possam reaproveitar o mesmo
+      * calculo. Este programa continua sendo o que o operador roda
+      * (laco ACCEPT/DISPLAY, modo lote, auditoria, checkpoint e
+      * relatorio resumo); a conversao de moeda continua resolvida
+      * aqui, pois exige o par de moedas, que nao faz parte da
+      * interface do subprograma.
+      * Corrigido: OPEN EXTEND de CALC-AUDIT-LOG abortava numa
+      * instalacao nova, quando o arquivo CALCAUD ainda nao existia -
+      * agora o arquivo e criado na primeira vez, como ja se fazia
+      * para CALC-CHECKPOINT-FILE.
+      * Corrigido: o checkpoint de lote agora e zerado ao final de um
+      * processamento completo, para nao ser reaproveitado por engano
+      * num arquivo de transacoes seguinte cuja numeracao de chaves
+      * recomeça do zero.
+      * Corrigido: transacoes de lote rejeitadas (divisor zero,
+      * estouro, operacao invalida) agora gravam valor e resto zerados
+      * e um codigo de status proprio em CALC-RESULT-FILE, em vez de
+      * repetir o resultado da transacao anterior como se fosse valido.
+      * Corrigido: o resultado e o resto exibidos no modo interativo
+      * agora usam uma imagem editada (sinal e casas decimais), em vez
+      * do campo numerico cru.
+      * Removida a opcao "Operacao invalida" do laco interativo, que
+      * havia ficado inalcancavel depois que valida-entrada passou a
+      * validar operacao antes de qualquer calculo (req. da validacao
+      * de entrada); a contagem de operacoes invalidas no modo
+      * interativo agora e feita na propria valida-entrada, a cada
+      * tentativa rejeitada.
+      * Corrigido: a leitura de CALC-RATE-FILE em moeda agora confere
+      * o status da abertura do arquivo antes de ler, do mesmo jeito
+      * que le-checkpoint ja fazia para CALC-CHECKPOINT-FILE.
+      * Corrigido: um restart de lote abria CALC-RESULT-FILE sempre em
+      * OUTPUT, apagando os resultados ja gravados das transacoes que
+      * o checkpoint estava pulando por ja terem sido processadas -
+      * agora so abre em OUTPUT na primeira execucao (sem checkpoint
+      * anterior) e em EXTEND num restart, preservando o que ja foi
+      * gravado.
+      * Corrigido: a validacao de num1/num2 nao pegava entrada nao
+      * numerica (letras, vazio), porque o ACCEPT de um campo numerico
+      * neste dialeto converte silenciosamente qualquer texto invalido
+      * para zero antes do teste IS NUMERIC rodar - a entrada passava
+      * a valer sempre. Agora num1/num2 sao digitados em campos
+      * alfanumericos e validados com FUNCTION TEST-NUMVAL antes de
+      * serem convertidos para os campos numericos de trabalho.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE  ASSIGN TO "CALCTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-TRANS-STATUS.
+
+           SELECT CALC-RESULT-FILE ASSIGN TO "CALCRES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-RESULT-FILE-STATUS.
+
+           SELECT CALC-AUDIT-LOG   ASSIGN TO "CALCAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-AUDIT-STATUS.
+
+           SELECT CALC-CHECKPOINT-FILE ASSIGN TO "CALCCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CALC-CKPT-STATUS.
+
+           SELECT CALC-SUMMARY-FILE ASSIGN TO "CALCSUM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CALC-RATE-FILE ASSIGN TO "CALCRTE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CALC-RATE-CHAVE
+               FILE STATUS IS CALC-RATE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRANS-FILE.
+       01  CALC-TRANS-RECORD.
+           05 CALC-TRANS-CHAVE     PIC 9(6).
+           05 CALC-TRANS-NUM1      PIC S9(7)V99.
+           05 CALC-TRANS-NUM2      PIC S9(7)V99.
+           05 CALC-TRANS-OPERACAO  PIC X(1).
+
+       FD  CALC-RESULT-FILE.
+       01  CALC-RESULT-RECORD.
+           05 CALC-RESULT-CHAVE    PIC 9(6).
+           05 CALC-RESULT-NUM1     PIC S9(7)V99.
+           05 CALC-RESULT-NUM2     PIC S9(7)V99.
+           05 CALC-RESULT-OPERACAO PIC X(1).
+           05 CALC-RESULT-VALOR    PIC S9(7)V99.
+           05 CALC-RESULT-RESTO    PIC S9(7)V99.
+           05 CALC-RESULT-STATUS   PIC X(2).
+
+       FD  CALC-CHECKPOINT-FILE.
+       01  CALC-CHECKPOINT-RECORD.
+           05 CALC-CKPT-ULTIMA-CHAVE PIC 9(6).
+
+       FD  CALC-SUMMARY-FILE.
+       01  CALC-SUMMARY-LINE PIC X(80).
+
+       FD  CALC-RATE-FILE.
+       01  CALC-RATE-RECORD.
+           05 CALC-RATE-CHAVE.
+               10 CALC-RATE-MOEDA-ORIGEM  PIC X(3).
+               10 CALC-RATE-MOEDA-DESTINO PIC X(3).
+           05 CALC-RATE-VALOR          PIC S9(5)V9999.
+           05 CALC-RATE-DATA-VIGENCIA  PIC X(8).
+
+       FD  CALC-AUDIT-LOG.
+       01  CALC-AUDIT-RECORD.
+           05 CALC-AUDIT-NUM1          PIC S9(7)V99.
+           05 CALC-AUDIT-NUM2          PIC S9(7)V99.
+           05 CALC-AUDIT-OPERACAO      PIC X(1).
+           05 CALC-AUDIT-RESULTADO     PIC S9(7)V99.
+           05 CALC-AUDIT-RESTO         PIC S9(7)V99.
+           05 CALC-AUDIT-PARAGRAFO     PIC X(15).
+           05 CALC-AUDIT-STATUS-CALC   PIC X(02).
+           05 CALC-AUDIT-MOEDA-ORIGEM  PIC X(03).
+           05 CALC-AUDIT-MOEDA-DESTINO PIC X(03).
+           05 CALC-AUDIT-TAXA          PIC S9(5)V9999.
+
        WORKING-STORAGE SECTION.
-       01 num1       PIC 9(2).
-       01 num2       PIC 9(2).
-       01 resultado  PIC 9(3). 
+       01 num1       PIC S9(7)V99.
+       01 num2       PIC S9(7)V99.
+       01 resultado  PIC S9(7)V99.
        01 operacao   PIC X.
+           88 OPERACAO-VALIDA VALUES '+' '-' '*' '/' '%' '^' 'C' 'S'.
        01 controle-Loop PIC X(05) VALUE 'TRUE'.
+       01 CALC-ENTRADA-VALIDA PIC X(01) VALUE 'N'.
+
+       01 CALC-MODO        PIC X(01).
+           88 CALC-MODO-BATCH        VALUE 'B'.
+           88 CALC-MODO-INTERATIVO   VALUE 'I'.
+
+       01 CALC-FIM-ARQUIVO PIC X(05) VALUE 'FALSE'.
+       01 CALC-PARAGRAFO   PIC X(15) VALUE SPACES.
+       01 CALC-CALCULO-OK      PIC X(01) VALUE 'S'.
+       01 CALC-RESTO-CALCULO   PIC S9(7)V99 VALUE 0.
+       01 CALC-STATUS-CALCULO  PIC X(02) VALUE SPACES.
+           88 CALC-CALCULO-VALEU     VALUE 'OK'.
+           88 CALC-CALCULO-ESTOUROU  VALUE 'OV'.
+           88 CALC-CALCULO-ZERO      VALUE 'ZD'.
+
+       01 CALC-RESULTADO-ED PIC -(7)9.99.
+       01 CALC-RESTO-ED     PIC -(7)9.99.
+
+       01 CALC-AUDIT-STATUS     PIC X(02) VALUE SPACES.
+       01 CALC-RESULT-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 CALC-TRANS-STATUS     PIC X(02) VALUE SPACES.
+
+       01 CALC-NUM1-DIGITADO PIC X(12) VALUE SPACES.
+       01 CALC-NUM2-DIGITADO PIC X(12) VALUE SPACES.
+       01 CALC-POSICAO-INVALIDA PIC S9(4) COMP VALUE 0.
+
+       01 CALC-RATE-STATUS      PIC X(02) VALUE SPACES.
+       01 CALC-MOEDA-ORIGEM     PIC X(03) VALUE SPACES.
+       01 CALC-MOEDA-DESTINO    PIC X(03) VALUE SPACES.
+       01 CALC-TAXA-APLICADA    PIC S9(5)V9999 VALUE 0.
+
+       01 CALC-CKPT-STATUS          PIC X(02) VALUE SPACES.
+       01 CALC-CKPT-ULTIMA-CHAVE-WS PIC 9(6)  VALUE 0.
+       01 CALC-CONTADOR-LOTE        PIC 9(6)  VALUE 0.
+       01 CALC-INTERVALO-CHECKPOINT PIC 9(3)  VALUE 10.
+
+       01 CALC-CONT-SOMA           PIC 9(5)       VALUE 0.
+       01 CALC-TOT-SOMA            PIC S9(13)V99  VALUE 0.
+       01 CALC-CONT-SUBTRACAO      PIC 9(5)       VALUE 0.
+       01 CALC-TOT-SUBTRACAO       PIC S9(13)V99  VALUE 0.
+       01 CALC-CONT-MULTIPLICACAO  PIC 9(5)       VALUE 0.
+       01 CALC-TOT-MULTIPLICACAO   PIC S9(13)V99  VALUE 0.
+       01 CALC-CONT-DIVISAO        PIC 9(5)       VALUE 0.
+       01 CALC-TOT-DIVISAO         PIC S9(13)V99  VALUE 0.
+       01 CALC-CONT-RESTO          PIC 9(5)       VALUE 0.
+       01 CALC-TOT-RESTO           PIC S9(13)V99  VALUE 0.
+       01 CALC-CONT-POTENCIA       PIC 9(5)       VALUE 0.
+       01 CALC-TOT-POTENCIA        PIC S9(13)V99  VALUE 0.
+       01 CALC-CONT-MOEDA          PIC 9(5)       VALUE 0.
+       01 CALC-TOT-MOEDA           PIC S9(13)V99  VALUE 0.
+       01 CALC-CONT-INVALIDA       PIC 9(5)       VALUE 0.
+
+       01 CALC-REL-NOME     PIC X(15).
+       01 CALC-REL-CONT     PIC 9(5).
+       01 CALC-REL-CONT-ED  PIC ZZZZ9.
+       01 CALC-REL-TOTAL    PIC S9(13)V99.
+       01 CALC-REL-TOTAL-ED PIC -(13)9.99.
 
        PROCEDURE DIVISION.
 
-           PERFORM UNTIL controle-Loop = 'FALSE'
+           PERFORM abre-log-auditoria
+
+           DISPLAY "Modo de operacao - (I)nterativo ou (B)atch: "
+           ACCEPT CALC-MODO
+
+           IF CALC-MODO-BATCH
+               PERFORM processa-lote
+           ELSE
+               PERFORM UNTIL controle-Loop = 'FALSE'
+                   PERFORM valida-entrada
+
+                   EVALUATE operacao
+                       WHEN "+"
+                       WHEN "-"
+                       WHEN "*"
+                       WHEN "/"
+                       WHEN "%"
+                       WHEN "^"
+                       WHEN "C"
+                           PERFORM executa-operacao
+                       WHEN "S"
+                           MOVE 'FALSE' TO controle-Loop
+                   END-EVALUATE
+
+                   IF controle-Loop = 'TRUE' AND CALC-CALCULO-OK = 'S'
+                       MOVE resultado TO CALC-RESULTADO-ED
+                       DISPLAY "O resultado e: " CALC-RESULTADO-ED
+                       IF operacao = "/"
+                           MOVE CALC-RESTO-CALCULO TO CALC-RESTO-ED
+                           DISPLAY "Resto da divisao: " CALC-RESTO-ED
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           CLOSE CALC-AUDIT-LOG
+
+           PERFORM gera-relatorio-resumo
+
+           DISPLAY 'Pressione ENTER para sair.'
+           ACCEPT num1
+           STOP RUN.
+
+       abre-log-auditoria.
+           OPEN EXTEND CALC-AUDIT-LOG
+           IF CALC-AUDIT-STATUS = '35'
+               OPEN OUTPUT CALC-AUDIT-LOG
+               CLOSE CALC-AUDIT-LOG
+               OPEN EXTEND CALC-AUDIT-LOG
+           END-IF.
+           EXIT.
+
+       valida-entrada.
+           MOVE 'N' TO CALC-ENTRADA-VALIDA
+           PERFORM UNTIL CALC-ENTRADA-VALIDA = 'S'
                DISPLAY "Digite o primeiro numero: "
-               ACCEPT num1
+               ACCEPT CALC-NUM1-DIGITADO
                DISPLAY "Digite o segundo numero: "
-               ACCEPT num2
-
-               DISPLAY "Digite a operacao (+, -, *, /) ou S para sair: "
+               ACCEPT CALC-NUM2-DIGITADO
+               DISPLAY "Operacao (+,-,*,/,%,^,C) ou S p/sair: "
                ACCEPT operacao
-               
+
+               MOVE FUNCTION TEST-NUMVAL(CALC-NUM1-DIGITADO)
+                   TO CALC-POSICAO-INVALIDA
+               IF CALC-POSICAO-INVALIDA = 0
+                   MOVE FUNCTION TEST-NUMVAL(CALC-NUM2-DIGITADO)
+                       TO CALC-POSICAO-INVALIDA
+               END-IF
+
+               IF CALC-POSICAO-INVALIDA = 0 AND OPERACAO-VALIDA
+                   COMPUTE num1 = FUNCTION NUMVAL(CALC-NUM1-DIGITADO)
+                   COMPUTE num2 = FUNCTION NUMVAL(CALC-NUM2-DIGITADO)
+                   MOVE 'S' TO CALC-ENTRADA-VALIDA
+               ELSE
+                   DISPLAY "Entrada invalida. Digite novamente."
+                   ADD 1 TO CALC-CONT-INVALIDA
+               END-IF
+           END-PERFORM.
+
+           IF operacao = "C"
+               DISPLAY "Moeda de origem (3 letras): "
+               ACCEPT CALC-MOEDA-ORIGEM
+               DISPLAY "Moeda de destino (3 letras): "
+               ACCEPT CALC-MOEDA-DESTINO
+           END-IF.
+           EXIT.
+
+       executa-operacao.
+           MOVE 'S'  TO CALC-CALCULO-OK
+           MOVE 0    TO CALC-RESTO-CALCULO
+           MOVE 'OK' TO CALC-STATUS-CALCULO
+
+           IF operacao = "C"
+               PERFORM moeda
+               MOVE "MOEDA" TO CALC-PARAGRAFO
+           ELSE
+               CALL 'CALCOPS' USING num1, num2, operacao,
+                   resultado, CALC-RESTO-CALCULO, CALC-STATUS-CALCULO
+
                EVALUATE operacao
-                   WHEN "+" 
-                       PERFORM soma
-                   WHEN "-" 
-                       PERFORM subtracao
-                   WHEN "*" 
-                       PERFORM multiplicacao
-                   WHEN "/" 
-                       PERFORM divisao
-                   WHEN "S" 
-                       MOVE 'FALSE' TO controle-Loop
-                   WHEN OTHER 
-                       DISPLAY "Operacao invalida"
+                   WHEN "+"
+                       MOVE "SOMA"          TO CALC-PARAGRAFO
+                   WHEN "-"
+                       MOVE "SUBTRACAO"     TO CALC-PARAGRAFO
+                   WHEN "*"
+                       MOVE "MULTIPLICACAO" TO CALC-PARAGRAFO
+                   WHEN "/"
+                       MOVE "DIVISAO"       TO CALC-PARAGRAFO
+                   WHEN "%"
+                       MOVE "RESTO"         TO CALC-PARAGRAFO
+                   WHEN "^"
+                       MOVE "POTENCIA"      TO CALC-PARAGRAFO
                END-EVALUATE
 
-               IF controle-Loop = 'TRUE'
-                   DISPLAY "O resultado e: " resultado
+               IF NOT CALC-CALCULO-VALEU
+                   PERFORM trata-erro-calculo
                END-IF
-           END-PERFORM.
+           END-IF
 
-           DISPLAY 'Pressione ENTER para sair.'
-           ACCEPT num1
-           STOP RUN.
+           IF CALC-CALCULO-OK NOT = 'S'
+               MOVE 0 TO resultado
+               MOVE 0 TO CALC-RESTO-CALCULO
+           END-IF
+
+           PERFORM grava-auditoria
+
+           IF CALC-CALCULO-OK = 'S'
+               PERFORM acumula-totais
+           END-IF
+           EXIT.
+
+       trata-erro-calculo.
+           EVALUATE TRUE
+               WHEN CALC-CALCULO-ESTOUROU
+                   DISPLAY "Erro: resultado muito grande para o campo"
+               WHEN CALC-CALCULO-ZERO
+                   DISPLAY "Erro: Divisao por zero - calculo rejeitado"
+               WHEN OTHER
+                   DISPLAY "Erro no calculo"
+           END-EVALUATE
+           MOVE 'N' TO CALC-CALCULO-OK.
+           EXIT.
+
+       acumula-totais.
+           EVALUATE CALC-PARAGRAFO
+               WHEN "SOMA"
+                   ADD 1         TO CALC-CONT-SOMA
+                   ADD resultado TO CALC-TOT-SOMA
+                       ON SIZE ERROR
+                           DISPLAY "Aviso: total de SOMA excedeu a "
+                               "capacidade do campo - nao acumulado"
+               WHEN "SUBTRACAO"
+                   ADD 1         TO CALC-CONT-SUBTRACAO
+                   ADD resultado TO CALC-TOT-SUBTRACAO
+                       ON SIZE ERROR
+                           DISPLAY "Aviso: total de SUBTRACAO excedeu "
+                               "a capacidade do campo - nao acumulado"
+               WHEN "MULTIPLICACAO"
+                   ADD 1         TO CALC-CONT-MULTIPLICACAO
+                   ADD resultado TO CALC-TOT-MULTIPLICACAO
+                       ON SIZE ERROR
+                           DISPLAY "Aviso: total de MULTIPLICACAO "
+                               "excedeu a capacidade do campo - "
+                               "nao acumulado"
+               WHEN "DIVISAO"
+                   ADD 1         TO CALC-CONT-DIVISAO
+                   ADD resultado TO CALC-TOT-DIVISAO
+                       ON SIZE ERROR
+                           DISPLAY "Aviso: total de DIVISAO excedeu "
+                               "a capacidade do campo - nao acumulado"
+               WHEN "RESTO"
+                   ADD 1         TO CALC-CONT-RESTO
+                   ADD resultado TO CALC-TOT-RESTO
+                       ON SIZE ERROR
+                           DISPLAY "Aviso: total de RESTO excedeu a "
+                               "capacidade do campo - nao acumulado"
+               WHEN "POTENCIA"
+                   ADD 1         TO CALC-CONT-POTENCIA
+                   ADD resultado TO CALC-TOT-POTENCIA
+                       ON SIZE ERROR
+                           DISPLAY "Aviso: total de POTENCIA excedeu "
+                               "a capacidade do campo - nao acumulado"
+               WHEN "MOEDA"
+                   ADD 1         TO CALC-CONT-MOEDA
+                   ADD resultado TO CALC-TOT-MOEDA
+                       ON SIZE ERROR
+                           DISPLAY "Aviso: total de MOEDA excedeu a "
+                               "capacidade do campo - nao acumulado"
+           END-EVALUATE.
+           EXIT.
+
+       grava-auditoria.
+           MOVE num1                TO CALC-AUDIT-NUM1
+           MOVE operacao             TO CALC-AUDIT-OPERACAO
+           MOVE resultado            TO CALC-AUDIT-RESULTADO
+           MOVE CALC-RESTO-CALCULO   TO CALC-AUDIT-RESTO
+           MOVE CALC-PARAGRAFO       TO CALC-AUDIT-PARAGRAFO
+           MOVE CALC-STATUS-CALCULO  TO CALC-AUDIT-STATUS-CALC
+
+           IF operacao = "C"
+               MOVE 0                  TO CALC-AUDIT-NUM2
+               MOVE CALC-MOEDA-ORIGEM  TO CALC-AUDIT-MOEDA-ORIGEM
+               MOVE CALC-MOEDA-DESTINO TO CALC-AUDIT-MOEDA-DESTINO
+               MOVE CALC-TAXA-APLICADA TO CALC-AUDIT-TAXA
+           ELSE
+               MOVE num2   TO CALC-AUDIT-NUM2
+               MOVE SPACES TO CALC-AUDIT-MOEDA-ORIGEM
+               MOVE SPACES TO CALC-AUDIT-MOEDA-DESTINO
+               MOVE 0      TO CALC-AUDIT-TAXA
+           END-IF
+
+           WRITE CALC-AUDIT-RECORD
+           EXIT.
+
+       processa-lote.
+           PERFORM le-checkpoint
+
+           OPEN INPUT CALC-TRANS-FILE
+           IF CALC-TRANS-STATUS NOT = '00'
+               DISPLAY "Erro: arquivo de transacoes indisponivel"
+           ELSE
+               PERFORM abre-arquivo-resultado
+               PERFORM UNTIL CALC-FIM-ARQUIVO = 'TRUE'
+                   READ CALC-TRANS-FILE
+                       AT END
+                           MOVE 'TRUE' TO CALC-FIM-ARQUIVO
+                       NOT AT END
+                           PERFORM processa-transacao-se-nova
+                   END-READ
+               END-PERFORM
+
+               CLOSE CALC-TRANS-FILE
+               CLOSE CALC-RESULT-FILE
+
+               MOVE 0 TO CALC-CKPT-ULTIMA-CHAVE-WS
+               PERFORM grava-checkpoint
+           END-IF.
+           EXIT.
+
+       processa-transacao-se-nova.
+           IF CALC-TRANS-CHAVE > CALC-CKPT-ULTIMA-CHAVE-WS
+               PERFORM processa-transacao
+               PERFORM grava-checkpoint-se-necessario
+           END-IF.
+           EXIT.
+
+       abre-arquivo-resultado.
+           IF CALC-CKPT-ULTIMA-CHAVE-WS > 0
+               OPEN EXTEND CALC-RESULT-FILE
+               IF CALC-RESULT-FILE-STATUS = '35'
+                   OPEN OUTPUT CALC-RESULT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CALC-RESULT-FILE
+           END-IF.
+           EXIT.
 
-       soma.
-           COMPUTE resultado = num1 + num2
+       le-checkpoint.
+           MOVE 0 TO CALC-CKPT-ULTIMA-CHAVE-WS
+           OPEN INPUT CALC-CHECKPOINT-FILE
+           IF CALC-CKPT-STATUS = '00'
+               READ CALC-CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CALC-CKPT-ULTIMA-CHAVE
+                           TO CALC-CKPT-ULTIMA-CHAVE-WS
+               END-READ
+               CLOSE CALC-CHECKPOINT-FILE
+           END-IF.
            EXIT.
 
-       subtracao.
-           COMPUTE resultado = num1 - num2
+       grava-checkpoint-se-necessario.
+           ADD 1 TO CALC-CONTADOR-LOTE
+           IF CALC-CONTADOR-LOTE >= CALC-INTERVALO-CHECKPOINT
+               MOVE CALC-TRANS-CHAVE TO CALC-CKPT-ULTIMA-CHAVE-WS
+               PERFORM grava-checkpoint
+               MOVE 0 TO CALC-CONTADOR-LOTE
+           END-IF.
            EXIT.
 
-       multiplicacao.
-           COMPUTE resultado = num1 * num2
+       grava-checkpoint.
+           MOVE CALC-CKPT-ULTIMA-CHAVE-WS TO CALC-CKPT-ULTIMA-CHAVE
+           OPEN OUTPUT CALC-CHECKPOINT-FILE
+           WRITE CALC-CHECKPOINT-RECORD
+           CLOSE CALC-CHECKPOINT-FILE
            EXIT.
 
-       divisao.
-           IF num2 = 0
-               DISPLAY "Erro: Divisao por zero nao permitida"
-               MOVE 'FALSE' TO controle-Loop
+       processa-transacao.
+           MOVE CALC-TRANS-NUM1     TO num1
+           MOVE CALC-TRANS-NUM2     TO num2
+           MOVE CALC-TRANS-OPERACAO TO operacao
+
+           EVALUATE operacao
+               WHEN "+"
+               WHEN "-"
+               WHEN "*"
+               WHEN "/"
+               WHEN "%"
+               WHEN "^"
+                   PERFORM executa-operacao
+               WHEN OTHER
+                   DISPLAY "Operacao invalida no lote: "
+                       CALC-TRANS-RECORD
+                   ADD 1         TO CALC-CONT-INVALIDA
+                   MOVE 'IV'     TO CALC-STATUS-CALCULO
+                   MOVE 0        TO resultado
+                   MOVE 0        TO CALC-RESTO-CALCULO
+                   MOVE "INVALIDA" TO CALC-PARAGRAFO
+                   PERFORM grava-auditoria
+           END-EVALUATE
+
+           MOVE CALC-TRANS-CHAVE    TO CALC-RESULT-CHAVE
+           MOVE CALC-TRANS-NUM1     TO CALC-RESULT-NUM1
+           MOVE CALC-TRANS-NUM2     TO CALC-RESULT-NUM2
+           MOVE CALC-TRANS-OPERACAO TO CALC-RESULT-OPERACAO
+           MOVE resultado           TO CALC-RESULT-VALOR
+           MOVE CALC-RESTO-CALCULO  TO CALC-RESULT-RESTO
+           MOVE CALC-STATUS-CALCULO TO CALC-RESULT-STATUS
+           WRITE CALC-RESULT-RECORD
+           EXIT.
+
+       moeda.
+           MOVE 0 TO CALC-TAXA-APLICADA
+           MOVE CALC-MOEDA-ORIGEM  TO CALC-RATE-MOEDA-ORIGEM
+           MOVE CALC-MOEDA-DESTINO TO CALC-RATE-MOEDA-DESTINO
+
+           OPEN INPUT CALC-RATE-FILE
+           IF CALC-RATE-STATUS NOT = '00'
+               DISPLAY "Erro: arquivo de taxas de cambio indisponivel"
+               MOVE 'N'  TO CALC-CALCULO-OK
+               MOVE 'IV' TO CALC-STATUS-CALCULO
            ELSE
-               COMPUTE resultado = num1 / num2
+               READ CALC-RATE-FILE
+                   INVALID KEY
+                       DISPLAY "Erro: taxa de cambio nao cadastrada"
+                       MOVE 'N'  TO CALC-CALCULO-OK
+                       MOVE 'IV' TO CALC-STATUS-CALCULO
+               END-READ
+
+               IF CALC-CALCULO-OK = 'S'
+                   COMPUTE resultado = num1 * CALC-RATE-VALOR
+                       ON SIZE ERROR
+                           DISPLAY
+                             "Erro: resultado muito grande para o campo"
+                           MOVE 'N'  TO CALC-CALCULO-OK
+                           MOVE 'OV' TO CALC-STATUS-CALCULO
+                   END-COMPUTE
+                   IF CALC-CALCULO-OK = 'S'
+                       MOVE CALC-RATE-VALOR TO CALC-TAXA-APLICADA
+                   END-IF
+               END-IF
+
+               CLOSE CALC-RATE-FILE
            END-IF.
            EXIT.
+
+       gera-relatorio-resumo.
+           OPEN OUTPUT CALC-SUMMARY-FILE
+
+           MOVE SPACES TO CALC-SUMMARY-LINE
+           STRING "RELATORIO RESUMO - CALCULADORA" DELIMITED BY SIZE
+               INTO CALC-SUMMARY-LINE
+           WRITE CALC-SUMMARY-LINE
+
+           MOVE "SOMA"              TO CALC-REL-NOME
+           MOVE CALC-CONT-SOMA      TO CALC-REL-CONT
+           MOVE CALC-TOT-SOMA       TO CALC-REL-TOTAL
+           PERFORM escreve-linha-operacao
+
+           MOVE "SUBTRACAO"         TO CALC-REL-NOME
+           MOVE CALC-CONT-SUBTRACAO TO CALC-REL-CONT
+           MOVE CALC-TOT-SUBTRACAO  TO CALC-REL-TOTAL
+           PERFORM escreve-linha-operacao
+
+           MOVE "MULTIPLICACAO"        TO CALC-REL-NOME
+           MOVE CALC-CONT-MULTIPLICACAO TO CALC-REL-CONT
+           MOVE CALC-TOT-MULTIPLICACAO  TO CALC-REL-TOTAL
+           PERFORM escreve-linha-operacao
+
+           MOVE "DIVISAO"           TO CALC-REL-NOME
+           MOVE CALC-CONT-DIVISAO   TO CALC-REL-CONT
+           MOVE CALC-TOT-DIVISAO    TO CALC-REL-TOTAL
+           PERFORM escreve-linha-operacao
+
+           MOVE "RESTO"             TO CALC-REL-NOME
+           MOVE CALC-CONT-RESTO     TO CALC-REL-CONT
+           MOVE CALC-TOT-RESTO      TO CALC-REL-TOTAL
+           PERFORM escreve-linha-operacao
+
+           MOVE "POTENCIA"          TO CALC-REL-NOME
+           MOVE CALC-CONT-POTENCIA  TO CALC-REL-CONT
+           MOVE CALC-TOT-POTENCIA   TO CALC-REL-TOTAL
+           PERFORM escreve-linha-operacao
+
+           MOVE "MOEDA"             TO CALC-REL-NOME
+           MOVE CALC-CONT-MOEDA     TO CALC-REL-CONT
+           MOVE CALC-TOT-MOEDA      TO CALC-REL-TOTAL
+           PERFORM escreve-linha-operacao
+
+           MOVE CALC-CONT-INVALIDA TO CALC-REL-CONT-ED
+           MOVE SPACES TO CALC-SUMMARY-LINE
+           STRING "OPERACOES INVALIDAS: " DELIMITED BY SIZE
+                  CALC-REL-CONT-ED         DELIMITED BY SIZE
+               INTO CALC-SUMMARY-LINE
+           WRITE CALC-SUMMARY-LINE
+
+           CLOSE CALC-SUMMARY-FILE
+           DISPLAY "Relatorio resumo gravado em CALCSUM."
+           EXIT.
+
+       escreve-linha-operacao.
+           MOVE CALC-REL-CONT  TO CALC-REL-CONT-ED
+           MOVE CALC-REL-TOTAL TO CALC-REL-TOTAL-ED
+           MOVE SPACES TO CALC-SUMMARY-LINE
+           STRING CALC-REL-NOME     DELIMITED BY SIZE
+                  " qtd: "          DELIMITED BY SIZE
+                  CALC-REL-CONT-ED  DELIMITED BY SIZE
+                  "  total: "       DELIMITED BY SIZE
+                  CALC-REL-TOTAL-ED DELIMITED BY SIZE
+               INTO CALC-SUMMARY-LINE
+           WRITE CALC-SUMMARY-LINE
+           EXIT.
